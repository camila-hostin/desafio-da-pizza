@@ -1,238 +1,1043 @@
-      *Divisão de identificação do programa
-       identification division.
-      *---program-id é uma informação obrigatória---
-       program-id. "desafioPizza".
-       author. "Camila da Rosa Hostin".
-       installation. "PC".
-       date-written. 07/07/2020.
-       date-compiled. 10/07/2020.
-
-      *Divisão para configuração de ambiente
-       environment division.
-       configuration Section.
-           special-names. decimal-point is comma.
-
-      *Declaração de recursos externos
-       input-output section.
-       file-control.
-       i-o-control.
-
-      *Declaração de variáveis
-       data division.
-      *-data division, tem 4 sessões possíveis-
-      *---variáveis de arquivos---
-       file section.
-      *---variáveis de trabalho---
-       working-storage section.
-
-       77 ind                                      pic 9(4).
-       77 menu                                     pic x(1).
-       77 controle                                 pic x(10).
-       77 pi                                       pic 9(1)v99.
-       77 aux                                      pic 9(10).
-       77 nomeAux                                  pic a(10).
-       77 qtdPizza                                 pic 9(2).
-
-      *   variáveis da tabela
-       01 relatorio occurs 20.
-           05 nome                                 pic x(15).
-           05 filler                               pic x(3) value ' | '.
-           05 diametro                             pic 9(3).
-           05 filler                               pic x(3) value ' | '.
-           05 preco                                pic 9(3)v99.
-           05 filler                               pic x(3) value ' | '.
-           05 areapizza                             pic 9(3)v99.
-           05 filler                               pic x(3) value ' | '.
-           05 preco_cm2                            pic 9(3)v99.
-           05 filler                               pic x(3) value ' | '.
-           05 diferenca                            pic 9(3).
-           05 filler                               pic x(3) value ' | '.
-           05 porcentagem                          pic 9(3).
-           05 filler                               pic x(1) value '%'.
-
-      *---variáveis para comunicação entre programas---
-       linkage section.
-      *---declaração de tela---
-       screen section.
-      *---------------- apresentação do problema -----------------------*
-      *    Uma empresa de pesquisas online solicitou o desenvolvimento
-      *de um software capaz de identificar qual tamanho de pizza
-      *apresenta o melhor custo beneficio.
-      *    O software deverá receber diversos tamanhos de pizza e seus
-      *respectivos preços e ao final exibir um relatório informando em
-      *valores absolutos e relativos (percentual) qual a diferença de
-      *preços entre as pizzas e deverá informar qual pizza tem o melhor
-      *custo benefício.
-      *    Entradas:  1. Nome comercial (broto, baby, pequena, média,
-      *grande, exagerada, gigante, etc), o tamanho da pizza (diâmetro
-      *em centímetros) e respectivo  preço. O software deverá aceitar
-      *tantas entradas quanto o usuário deseja comparar, desde que não
-      *haja tamanhos duplicados.
-      *    Saída: relatório contendo todos os nomes e tamanhos de pizza
-      *ordenados do melhor para o pior custo benefício.  O relatório
-      *deverá informar o percentual  de diferença do preço de um
-      *tamanho para o outro.
-      *-----------------------------------------------------------------*
-
-      *Declaração do corpo do programa
-       Procedure Division.
-
-      *    estrutura programa
-           perform inicializa.
-           perform processamento.
-           perform finaliza.
-
-       inicializa section.
-
-      *    inicializando as variáveis
-           move 1 to ind
-           move 'S' to menu
-           move 3,14 to pi
-           move 0 to areaPizza(ind)
-           .
-       inicializa-exit.
-           exit.
-
-       processamento section.
-      *corpo do programa da pizzaria
-
-      *    inicializando as variáveis
-           move 0 to ind
-           move 0 to qtdPizza
-
-      *    perform para começar a entrada de dados
-           perform until menu <> 'S'
-               display erase
-
-      *        inicializando as variáveis
-               add 1 to ind
-
-      *        mostrar que o usuário não pode cadastrar + de 20 pizzas
-               if ind > 20 then
-                   display 'Voce Atingiu o Limite de 20 Pizzas'
-               else
-                   add 1 to qtdPizza
-      *            cadastrando as pizzas
-                   display 'Informe o Nome da Pizza: '
-                   accept nome(ind)
-                   display 'Informe o Diametro da Pizza: '
-                   accept diametro(ind)
-                   display 'Informe o Preco da Pizza: '
-                   accept preco(ind)
-               end-if
-
-      *        chamando a section para calcular a área da pizza
-               perform calc-area
-      *        chamando a section para calcular o preço por cm2
-               perform calc-precocm2
-
-      *        menu para saber se pessoa quer continuar
-               display 'Deseja Cadastrar mais uma Pizza? S/N'
-               accept menu
-
-           end-perform
-      *        chamando a section de ordenação
-               perform ordena
-      *        chamando a section de cálculo da porcentagem
-               perform calc-porcentagem
-
-      *    apresentando a tabela
-           perform varying ind from 1 by 1 until ind > 20
-           or nome(ind) = space
-               display relatorio(ind)
-           end-perform
-           .
-       processamento-exit.
-           exit.
-      *-----------------------------------------------------------------*
-       calc-area section.
-      * calculo da area
-           compute areapizza(ind) = pi * ((diametro(ind) / 2)
-                                  * (diametro(ind) / 2))
-           .
-       calc-area-exit.
-           exit.
-      *-----------------------------------------------------------------*
-       calc-precocm2 section.
-      * calculo do preço por cm2
-           compute preco_cm2(ind) = areapizza(ind) / preco(ind)
-           .
-       calc-precocm2-exit.
-           exit.
-      *-----------------------------------------------------------------*
-       ordena section.
-      *organizando a tabela por custo benefício
-
-      *    inicializando as variáveis
-           move 'trocou' to controle
-           perform until controle <> 'trocou'
-
-      *        inicializando as variáveis
-               move 1 to ind
-               move 'N_trocou' to controle
-               perform until ind = qtdPizza
-                   if preco_cm2(ind) > preco_cm2(ind + 1)
-      *                organizando a variável preços_cm2
-                       move preco_cm2(ind + 1) to aux
-                       move preco_cm2(ind) to preco_cm2(ind + 1)
-                       move aux to preco_cm2(ind)
-
-      *                organizando a variável nome
-                       move nome(ind + 1) to nomeAux
-                       move nome(ind) to nome(ind + 1)
-                       move nomeAux to nome(ind)
-
-      *                organizando a variável diâmetro
-                       move diametro(ind + 1) to aux
-                       move diametro(ind) to diametro(ind + 1)
-                       move aux to diametro(ind)
-
-      *                organizando a variável preco
-                       move preco(ind + 1) to aux
-                       move preco(ind) to preco(ind + 1)
-                       move aux to preco(ind)
-
-      *                organizando a variável areapizza
-                       move areapizza(ind + 1) to aux
-                       move areapizza(ind) to areapizza(ind + 1)
-                       move aux to areapizza(ind)
-
-      *                para continuar fazendo a organização
-                       move 'trocou' to controle
-                   end-if
-                   add 1 to ind
-               end-perform
-           end-perform
-           .
-       ordena-exit.
-           exit.
-      *-----------------------------------------------------------------*
-       calc-porcentagem section.
-      *fazer o cálculo da porcentagem de qual será o melhor preço
-
-      *    inicializando as variáveis
-           move 1 to ind
-           move 0 to porcentagem(ind)
-           move 0 to diferenca(ind)
-
-               perform until ind > qtdPizza - 1
-      *            cálculo de diferença de preços
-                   compute diferenca(ind + 1) = preco_cm2(ind + 1)
-                                              - preco_cm2(ind)
-      *            cálculo de porcentagem
-                   compute porcentagem(ind + 1) =
-                           (diferenca(ind + 1) * 100) / preco_cm2 (ind)
-                   add 1 to ind
-               end-perform
-           .
-       calc-porcentagem-exit.
-           exit.
-      *-----------------------------------------------------------------*
-       finaliza section.
-      *fazendo a finalização do programa
-
-           stop run
-           .
-       finaliza-exit.
-           exit.
-
+      *Divisão de identificação do programa
+       identification division.
+      *---program-id é uma informação obrigatória---
+       program-id. "desafioPizza".
+       author. "Camila da Rosa Hostin".
+       installation. "PC".
+       date-written. 07/07/2020.
+       date-compiled. 10/07/2020.
+
+      *Divisão para configuração de ambiente
+       environment division.
+       configuration Section.
+           special-names. decimal-point is comma.
+
+      *Declaração de recursos externos
+       input-output section.
+       file-control.
+      *    catálogo mestre de pizzas (tamanhos/preços persistidos)
+           select pizza-mestre assign to "PIZZAMST"
+               organization is indexed
+               access mode is dynamic
+               record key is mst-chave
+               file status is st-mestre.
+      *    entrada em lote de pizzas (carga via job)
+           select pizza-entrada assign to "PIZZAIN"
+               organization is line sequential
+               file status is st-entrada.
+      *    relatório impresso (imagem de impressão) do comparativo
+           select pizza-relatorio assign to "PIZZARPT"
+               organization is line sequential
+               file status is st-relatorio.
+      *    versão delimitada (csv) do mesmo comparativo
+           select pizza-csv assign to "PIZZACSV"
+               organization is line sequential
+               file status is st-csv.
+      *    histórico da pizza de melhor custo-benefício de cada sessão
+           select pizza-historico assign to "PIZZAHIST"
+               organization is line sequential
+               file status is st-historico.
+      *    checkpoint da tabela de trabalho para retomar a digitação
+           select pizza-checkpoint assign to "PIZZACKPT"
+               organization is line sequential
+               file status is st-checkpoint.
+       i-o-control.
+
+      *Declaração de variáveis
+       data division.
+      *-data division, tem 4 sessões possíveis-
+      *---variáveis de arquivos---
+       file section.
+       fd  pizza-mestre
+           label records are standard.
+       01  reg-mestre.
+      *        chave composta - forma+tamanho não bastam sozinhos:
+      *        redonda e quadrada podem coincidir no diâmetro/lado, e
+      *        duas retangulares podem coincidir no comprimento com
+      *        larguras diferentes, então a largura entra na chave.
+      *        mst-tamanho é o diâmetro (redonda/quadrada) ou o
+      *        comprimento (retangular); mst-diametro abaixo é sempre
+      *        o diâmetro verdadeiro (zerado para pizzas retangulares,
+      *        que não têm diâmetro) e não faz parte da chave
+           05 mst-chave.
+               10 mst-cod-forma                     pic x(1).
+               10 mst-tamanho                       pic 9(3).
+               10 mst-largura                       pic 9(3).
+           05 mst-nome                              pic x(15).
+           05 mst-diametro                          pic 9(3).
+           05 mst-preco                             pic 9(3)v99.
+           05 mst-moeda                             pic x(3).
+           05 mst-taxa-incl                         pic x(1).
+           05 mst-comprimento                       pic 9(3).
+
+       fd  pizza-entrada
+           label records are standard.
+       01  reg-entrada.
+           05 ent-nome                              pic x(15).
+           05 ent-diametro                          pic 9(3).
+           05 ent-preco                             pic 9(3)v99.
+           05 ent-moeda                             pic x(3).
+           05 ent-taxa-incl                         pic x(1).
+           05 ent-cod-forma                         pic x(1).
+           05 ent-comprimento                       pic 9(3).
+           05 ent-largura                           pic 9(3).
+
+       fd  pizza-relatorio
+           label records are standard.
+       01  linha-impressa                          pic x(132).
+
+       fd  pizza-csv
+           label records are standard.
+       01  linha-csv                                pic x(120).
+
+       fd  pizza-historico
+           label records are standard.
+       01  linha-historico                         pic x(80).
+
+       fd  pizza-checkpoint
+           label records are standard.
+       01  reg-checkpoint.
+           05 ckpt-nome                            pic x(15).
+           05 ckpt-cod-forma                       pic x(1).
+           05 ckpt-diametro                        pic 9(3).
+           05 ckpt-comprimento                     pic 9(3).
+           05 ckpt-largura                         pic 9(3).
+           05 ckpt-preco                           pic 9(3)v99.
+           05 ckpt-moeda                           pic x(3).
+           05 ckpt-taxa-incl                       pic x(1).
+
+      *---variáveis de trabalho---
+       working-storage section.
+
+       77 ind                                      pic 9(4).
+       77 continua-cadastro                        pic x(1).
+       77 controle                                 pic x(10).
+       77 pi                                       pic 9(1)v99.
+       77 aux                                      pic 9(10).
+       77 nomeAux                                  pic a(10).
+       77 qtdPizza                                 pic 9(3).
+       77 st-mestre                                pic x(2).
+       77 diametro-duplicado                       pic x(1).
+       77 ind-aux                                  pic 9(4).
+       77 st-entrada                               pic x(2).
+       77 modo-batch                               pic x(1) value 'N'.
+           88 modo-batch-sim                       value 'S'.
+           88 modo-batch-nao                       value 'N'.
+       77 st-relatorio                             pic x(2).
+       77 st-csv                                   pic x(2).
+       77 st-historico                             pic x(2).
+       77 st-checkpoint                            pic x(2).
+       77 retoma-checkpoint                        pic x(1).
+       77 data-relatorio                           pic 9(8).
+       77 pagina-num                               pic 9(3).
+       77 linha-cont                               pic 9(3).
+       78 linhas-por-pagina                        value 20.
+       77 diametro-edt                             pic zz9.
+       77 comprimento-edt                          pic zz9.
+       77 largura-edt                              pic zz9.
+       77 preco-edt                                pic zz9,99.
+       77 area-edt                                 pic zz9,99.
+       77 precocm2-edt                             pic zz9,99.
+       77 diferenca-edt                            pic zz9.
+       77 porcentagem-edt                          pic zz9.
+       77 moedaAux                                 pic x(3).
+       77 taxaInclAux                              pic x(1).
+       77 codFormaAux                              pic x(1).
+       77 preco-base                               pic 9(5)v99.
+
+      *   moeda de referência (BRL) para a normalização de preços e
+      *   taxa de câmbio usada para converter cotações em dólar
+       78 moeda-base                               value 'BRL'.
+       77 taxa-cambio-usd                          pic 9(2)v99
+                                                    value 5,00.
+
+      *   alíquota do imposto de entrega embutido no preço com taxa
+      *   inclusa, usada para trazer todo mundo à base sem imposto
+       77 aliquota-entrega                         pic 9(2)v99
+                                                    value 10,00.
+
+      *   tamanho máximo configurável da tabela de comparação
+       78 pizza-max-qtd                            value 200.
+
+      *   variáveis da tabela
+       01 relatorio occurs 1 to pizza-max-qtd
+               depending on qtdPizza.
+           05 nome                                 pic x(15).
+           05 filler                               pic x(3) value ' | '.
+           05 cod-forma                            pic x(1).
+               88 forma-redonda                    value 'R'.
+               88 forma-quadrada                   value 'Q'.
+               88 forma-retangular                 value 'T'.
+           05 filler                               pic x(3) value ' | '.
+           05 diametro                             pic 9(3).
+           05 filler                               pic x(3) value ' | '.
+           05 comprimento                          pic 9(3).
+           05 filler                               pic x(3) value ' | '.
+           05 largura                              pic 9(3).
+           05 filler                               pic x(3) value ' | '.
+           05 preco                                pic 9(3)v99.
+           05 filler                               pic x(3) value ' | '.
+           05 moeda                                pic x(3).
+           05 filler                               pic x(3) value ' | '.
+           05 taxa-incl                            pic x(1).
+               88 taxa-inclusa                     value 'S'.
+               88 taxa-exclusa                     value 'N'.
+           05 filler                               pic x(3) value ' | '.
+           05 areapizza                             pic 9(3)v99.
+           05 filler                               pic x(3) value ' | '.
+           05 preco_cm2                            pic 9(3)v99.
+           05 filler                               pic x(3) value ' | '.
+           05 diferenca                            pic 9(3).
+           05 filler                               pic x(3) value ' | '.
+           05 porcentagem                          pic 9(3).
+           05 filler                               pic x(1) value '%'.
+
+      *---variáveis para comunicação entre programas---
+       linkage section.
+      *---declaração de tela---
+       screen section.
+      *---------------- apresentação do problema -----------------------*
+      *    Uma empresa de pesquisas online solicitou o desenvolvimento
+      *de um software capaz de identificar qual tamanho de pizza
+      *apresenta o melhor custo beneficio.
+      *    O software deverá receber diversos tamanhos de pizza e seus
+      *respectivos preços e ao final exibir um relatório informando em
+      *valores absolutos e relativos (percentual) qual a diferença de
+      *preços entre as pizzas e deverá informar qual pizza tem o melhor
+      *custo benefício.
+      *    Entradas:  1. Nome comercial (broto, baby, pequena, média,
+      *grande, exagerada, gigante, etc), o tamanho da pizza (diâmetro
+      *em centímetros) e respectivo  preço. O software deverá aceitar
+      *tantas entradas quanto o usuário deseja comparar, desde que não
+      *haja tamanhos duplicados.
+      *    Saída: relatório contendo todos os nomes e tamanhos de pizza
+      *ordenados do melhor para o pior custo benefício.  O relatório
+      *deverá informar o percentual  de diferença do preço de um
+      *tamanho para o outro.
+      *-----------------------------------------------------------------*
+
+      *Declaração do corpo do programa
+       Procedure Division.
+
+      *    estrutura programa
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+       inicializa section.
+
+      *    inicializando as variáveis
+           move 1 to ind
+           move 'S' to continua-cadastro
+           move 3,14 to pi
+           move 1 to qtdPizza
+           move 0 to areaPizza(ind)
+           move 0 to qtdPizza
+
+      *    verificando se existe arquivo de entrada em lote (job) -
+      *    feito aqui, antes de qualquer ACCEPT, para um job em lote
+      *    nunca ficar parado esperando resposta de terminal
+           open input pizza-entrada
+           if st-entrada = '00'
+               move 'S' to modo-batch
+           else
+               move 'N' to modo-batch
+           end-if
+
+           if modo-batch-sim
+      *        job em lote não tem operador para responder prompt -
+      *        carrega sempre do catálogo mestre, sem checkpoint
+               perform carga-mestre
+           else
+      *        verificando se existe uma sessão de digitação em aberto
+               display 'Deseja Retomar a Sessao Anterior de Cadastro? '
+                       'S/N'
+               accept retoma-checkpoint
+
+               if retoma-checkpoint = 'S'
+                   perform carga-checkpoint
+               else
+      *            carregando o catálogo persistido na tabela de trabalho
+                   perform carga-mestre
+               end-if
+           end-if
+           .
+       inicializa-exit.
+           exit.
+      *-----------------------------------------------------------------*
+       carga-checkpoint section.
+      *retomando a tabela de trabalho a partir do checkpoint da
+      *sessão anterior, sem precisar redigitar tudo de novo
+
+           open input pizza-checkpoint
+           if st-checkpoint <> '00'
+               display 'Checkpoint Nao Encontrado. Carregando o '
+                       'Catalogo Mestre.'
+               perform carga-mestre
+           else
+               move 1 to ind
+               perform until st-checkpoint <> '00'
+                   add 1 to qtdPizza
+                   read pizza-checkpoint
+                       at end
+                           subtract 1 from qtdPizza
+                           move '10' to st-checkpoint
+                       not at end
+                           move ckpt-nome to nome(ind)
+                           move ckpt-cod-forma to cod-forma(ind)
+                           move ckpt-diametro to diametro(ind)
+                           move ckpt-comprimento to comprimento(ind)
+                           move ckpt-largura to largura(ind)
+                           move ckpt-preco to preco(ind)
+                           move ckpt-moeda to moeda(ind)
+                           move ckpt-taxa-incl to taxa-incl(ind)
+                           add 1 to ind
+                   end-read
+               end-perform
+               close pizza-checkpoint
+
+               if ind > 1
+                   subtract 1 from ind
+               end-if
+
+               if qtdPizza = 0
+      *            checkpoint existia mas estava vazio (sessão
+      *            anterior encerrada normalmente truncou o arquivo) -
+      *            carregar o catálogo mestre em vez de deixar a
+      *            tabela de trabalho vazia
+                   display 'Checkpoint Vazio. Carregando o Catalogo '
+                           'Mestre.'
+                   perform carga-mestre
+               else
+      *            recalculando área e preço/cm2 das pizzas retomadas
+                   perform varying ind-aux from 1 by 1
+                           until ind-aux > qtdPizza
+                       move ind-aux to ind
+                       perform calc-area
+                       perform calc-precocm2
+                   end-perform
+                   move qtdPizza to ind
+               end-if
+           end-if
+           .
+       carga-checkpoint-exit.
+           exit.
+      *-----------------------------------------------------------------*
+       carga-mestre section.
+      *lendo o catálogo mestre para dentro da tabela relatorio
+
+           open i-o pizza-mestre
+           if st-mestre = '35'
+      *        catálogo ainda não existe, cria um arquivo vazio
+               open output pizza-mestre
+               close pizza-mestre
+               open i-o pizza-mestre
+           end-if
+
+           move 1 to ind
+           perform until st-mestre <> '00'
+               add 1 to qtdPizza
+               read pizza-mestre next record
+                   at end
+                       subtract 1 from qtdPizza
+                       move '10' to st-mestre
+                   not at end
+                       move mst-nome to nome(ind)
+                       move mst-diametro to diametro(ind)
+                       move mst-preco to preco(ind)
+                       move mst-moeda to moeda(ind)
+                       move mst-taxa-incl to taxa-incl(ind)
+                       move mst-cod-forma to cod-forma(ind)
+                       move mst-comprimento to comprimento(ind)
+                       move mst-largura to largura(ind)
+                       add 1 to ind
+               end-read
+           end-perform
+
+           if ind > 1
+               subtract 1 from ind
+           end-if
+
+      *    recalculando área e preço/cm2 das pizzas recém-carregadas
+           perform varying ind-aux from 1 by 1 until ind-aux > qtdPizza
+               move ind-aux to ind
+               perform calc-area
+               perform calc-precocm2
+           end-perform
+           move qtdPizza to ind
+           .
+       carga-mestre-exit.
+           exit.
+
+       processamento section.
+      *corpo do programa da pizzaria
+
+      *    inicializando as variáveis
+      *    ind continua a partir das pizzas já carregadas do mestre
+           move qtdPizza to ind
+
+      *    modo-batch já foi apurado em inicializa, antes do prompt de
+      *    retomada de checkpoint, para não bloquear um job em lote
+           if modo-batch-sim
+      *        carga das pizzas a partir do arquivo de entrada
+               perform carga-batch
+           else
+
+      *    perform para começar a entrada de dados
+           perform until continua-cadastro <> 'S'
+               display erase
+
+      *        inicializando as variáveis
+               add 1 to ind
+
+      *        mostrar que o usuário não pode cadastrar mais pizzas
+      *        que o tamanho máximo configurado para a tabela
+               if ind > pizza-max-qtd then
+                   display 'Voce Atingiu o Limite de Pizzas'
+                   subtract 1 from ind
+               else
+                   add 1 to qtdPizza
+      *            cadastrando as pizzas
+                   display 'Informe o Nome da Pizza: '
+                   accept nome(ind)
+
+      *            aceitando a forma da pizza
+                   display 'Informe a Forma da Pizza '
+                           '(R-Redonda/Q-Quadrada/T-Retangular): '
+                   accept cod-forma(ind)
+
+      *            aceitando o tamanho e recusando tamanho duplicado
+      *            (pizzas retangulares usam comprimento/largura no
+      *            lugar do diâmetro, que não se aplica a elas -
+      *            diametro fica zerado para não vazar o comprimento
+      *            para os relatórios com rótulo de diâmetro)
+                   move 'S' to diametro-duplicado
+                   perform until diametro-duplicado = 'N'
+                       if forma-retangular(ind)
+                           display 'Informe o Comprimento da Pizza: '
+                           accept comprimento(ind)
+                           display 'Informe a Largura da Pizza: '
+                           accept largura(ind)
+                           move 0 to diametro(ind)
+                       else
+                           if forma-quadrada(ind)
+                               display 'Informe o Lado da Pizza: '
+                           else
+                               display 'Informe o Diametro da '
+                                       'Pizza: '
+                           end-if
+                           accept diametro(ind)
+                       end-if
+                       move 'N' to diametro-duplicado
+                       perform varying ind-aux from 1 by 1
+                               until ind-aux > ind - 1
+                           if diametro-duplicado = 'N'
+                             and cod-forma(ind-aux) = cod-forma(ind)
+                               if forma-retangular(ind)
+                                   if comprimento(ind-aux) =
+                                           comprimento(ind)
+                                     and largura(ind-aux) =
+                                           largura(ind)
+                                       move 'S' to diametro-duplicado
+                                       display 'Ja existe uma Pizza '
+                                               'com esse Tamanho. '
+                                               'Informe outro.'
+                                   end-if
+                               else
+                                   if diametro(ind-aux) = diametro(ind)
+                                       move 'S' to diametro-duplicado
+                                       display 'Ja existe uma Pizza '
+                                               'com esse Tamanho. '
+                                               'Informe outro.'
+                                   end-if
+                               end-if
+                           end-if
+                       end-perform
+                   end-perform
+
+      *            chamando a section para calcular a área da pizza,
+      *            necessária já aqui para validar o preço normalizado
+                   perform calc-area
+
+      *            aceitando preço, moeda e taxa inclusa, recusando
+      *            preço zerado/em branco e também um preço que, após
+      *            a conversão de moeda/remoção da taxa, normalize
+      *            para zero (o que geraria uma divisão por zero logo
+      *            abaixo em calc-precocm2)
+                   move 0 to preco(ind)
+                   move 0 to preco-base
+                   perform until preco(ind) > 0 and preco-base > 0
+                       display 'Informe o Preco da Pizza: '
+                       accept preco(ind)
+                       if preco(ind) = 0
+                           display 'Preco Invalido. Informe um Valor '
+                                   'Maior que Zero.'
+                       else
+                           display 'Informe a Moeda do Preco '
+                                   '(BRL/USD): '
+                           accept moeda(ind)
+                           display 'O Preco Informado ja Inclui a '
+                                   'Taxa de Entrega? S/N'
+                           accept taxa-incl(ind)
+
+      *                    chamando a section para calcular o preço
+      *                    por cm2, já normalizado para moeda/taxa
+                           perform calc-precocm2
+                           if preco-base = 0
+                               display 'Preco Normalizado Ficou '
+                                       'Zerado Apos Conversao/Taxa. '
+                                       'Informe um Valor Maior.'
+                               move 0 to preco(ind)
+                           end-if
+                       end-if
+                   end-perform
+
+      *            gravando o checkpoint da tabela após esta pizza
+                   perform grava-checkpoint
+               end-if
+
+      *        menu para saber se pessoa quer continuar
+               display 'Deseja Cadastrar mais uma Pizza? S/N'
+               accept continua-cadastro
+
+           end-perform
+
+      *        fechando o arquivo aberto em inicializa apenas para
+      *        apurar o modo de operação, já que este não é o lote
+               close pizza-entrada
+           end-if
+
+           if qtdPizza > 0
+      *        chamando a section de ordenação
+               perform ordena
+      *        chamando a section de cálculo da porcentagem
+               perform calc-porcentagem
+           end-if
+
+      *    apresentando a tabela e gerando os relatórios de saída
+           perform emite-relatorio
+           .
+       processamento-exit.
+           exit.
+      *-----------------------------------------------------------------*
+       emite-relatorio section.
+      *exibindo a tabela na tela e gravando o relatório impresso
+      *e a versão delimitada (csv) do mesmo comparativo
+
+           accept data-relatorio from date yyyymmdd
+
+           open output pizza-relatorio
+           open output pizza-csv
+
+           move 1 to pagina-num
+           move 0 to linha-cont
+           perform imprime-cabecalho
+           perform grava-csv-cabecalho
+
+           perform varying ind from 1 by 1 until ind > qtdPizza
+               display relatorio(ind)
+
+               if linha-cont >= linhas-por-pagina
+                   add 1 to pagina-num
+                   perform imprime-cabecalho
+               end-if
+
+               perform monta-campos-edt
+               perform grava-linha-relatorio
+               add 1 to linha-cont
+
+               perform grava-csv-linha
+           end-perform
+
+           close pizza-relatorio
+           close pizza-csv
+           .
+       emite-relatorio-exit.
+           exit.
+      *-----------------------------------------------------------------*
+       imprime-cabecalho section.
+      *imprimindo o cabeçalho de página do relatório impresso
+      *TAM: diâmetro (redonda), lado (quadrada) ou zero (retangular,
+      *que usa COM/LAR em vez de TAM)
+
+           move spaces to linha-impressa
+           string 'RELATORIO COMPARATIVO DE PIZZAS' delimited by size
+                  '  DATA: ' delimited by size
+                  data-relatorio delimited by size
+                  '  PIZZAS COMPARADAS: ' delimited by size
+                  qtdPizza delimited by size
+                  '  PAGINA: ' delimited by size
+                  pagina-num delimited by size
+                  into linha-impressa
+           end-string
+           if pagina-num > 1
+               write linha-impressa after advancing page
+           else
+               write linha-impressa
+           end-if
+
+           move spaces to linha-impressa
+           string 'NOME           | FRM | TAM | COM | LAR | PRECO'
+                  ' | MOE | TX | AREA | PRECO/CM2 | DIF | POR'
+                  delimited by size
+                  into linha-impressa
+           end-string
+           write linha-impressa
+
+           move 0 to linha-cont
+           .
+       imprime-cabecalho-exit.
+           exit.
+      *-----------------------------------------------------------------*
+       monta-campos-edt section.
+      *preenchendo os campos numéricos editados (sem zeros à
+      *esquerda) usados tanto no relatório impresso quanto no csv,
+      *para os dois saírem com os mesmos valores formatados
+
+           move diametro(ind) to diametro-edt
+           move comprimento(ind) to comprimento-edt
+           move largura(ind) to largura-edt
+           move preco(ind) to preco-edt
+           move areapizza(ind) to area-edt
+           move preco_cm2(ind) to precocm2-edt
+           move diferenca(ind) to diferenca-edt
+           move porcentagem(ind) to porcentagem-edt
+           .
+       monta-campos-edt-exit.
+           exit.
+      *-----------------------------------------------------------------*
+       grava-linha-relatorio section.
+      *gravando uma linha de dados do relatório impresso, usando os
+      *mesmos campos editados do csv em vez do grupo relatorio(ind)
+      *cru, para o relatório sair legível e consistente com o csv
+
+           move spaces to linha-impressa
+           string nome(ind) delimited by space
+                  ' | ' delimited by size
+                  cod-forma(ind) delimited by size
+                  ' | ' delimited by size
+                  diametro-edt delimited by size
+                  ' | ' delimited by size
+                  comprimento-edt delimited by size
+                  ' | ' delimited by size
+                  largura-edt delimited by size
+                  ' | ' delimited by size
+                  preco-edt delimited by size
+                  ' | ' delimited by size
+                  moeda(ind) delimited by size
+                  ' | ' delimited by size
+                  taxa-incl(ind) delimited by size
+                  ' | ' delimited by size
+                  area-edt delimited by size
+                  ' | ' delimited by size
+                  precocm2-edt delimited by size
+                  ' | ' delimited by size
+                  diferenca-edt delimited by size
+                  ' | ' delimited by size
+                  porcentagem-edt delimited by size
+                  into linha-impressa
+           end-string
+           write linha-impressa
+           .
+       grava-linha-relatorio-exit.
+           exit.
+      *-----------------------------------------------------------------*
+       grava-csv-cabecalho section.
+      *gravando o cabeçalho da versão delimitada (csv)
+      *Tamanho: diâmetro (redonda), lado (quadrada) ou zero
+      *(retangular, que usa Comprimento/Largura em vez de Tamanho)
+
+           move spaces to linha-csv
+           string 'Nome;Forma;Tamanho;Comprimento;Largura;Preco;'
+                  'Moeda;TaxaIncl;Area;PrecoCm2;Diferenca;'
+                  'Porcentagem' delimited by size
+                  into linha-csv
+           end-string
+           write linha-csv
+           .
+       grava-csv-cabecalho-exit.
+           exit.
+      *-----------------------------------------------------------------*
+       grava-csv-linha section.
+      *gravando uma linha de dados da versão delimitada (csv), com os
+      *campos editados por monta-campos-edt (chamada antes desta, no
+      *laço de emite-relatorio)
+
+           move spaces to linha-csv
+           string nome(ind) delimited by space
+                  ';' delimited by size
+                  cod-forma(ind) delimited by size
+                  ';' delimited by size
+                  diametro-edt delimited by size
+                  ';' delimited by size
+                  comprimento-edt delimited by size
+                  ';' delimited by size
+                  largura-edt delimited by size
+                  ';' delimited by size
+                  preco-edt delimited by size
+                  ';' delimited by size
+                  moeda(ind) delimited by size
+                  ';' delimited by size
+                  taxa-incl(ind) delimited by size
+                  ';' delimited by size
+                  area-edt delimited by size
+                  ';' delimited by size
+                  precocm2-edt delimited by size
+                  ';' delimited by size
+                  diferenca-edt delimited by size
+                  ';' delimited by size
+                  porcentagem-edt delimited by size
+                  into linha-csv
+           end-string
+           write linha-csv
+           .
+       grava-csv-linha-exit.
+           exit.
+      *-----------------------------------------------------------------*
+       carga-batch section.
+      *carregando as pizzas a partir do arquivo de entrada em lote,
+      *nos mesmos moldes do laço interativo (nome/diametro/preco)
+
+           perform until st-entrada <> '00'
+               read pizza-entrada
+                   at end
+                       move '10' to st-entrada
+                   not at end
+                       add 1 to ind
+                       if ind > pizza-max-qtd
+                           display 'Voce Atingiu o Limite de Pizzas'
+                           subtract 1 from ind
+                       else
+                           move 'N' to diametro-duplicado
+                           perform varying ind-aux from 1 by 1
+                                   until ind-aux > ind - 1
+                             if cod-forma(ind-aux) = ent-cod-forma
+                               if ent-cod-forma = 'T'
+                                 if comprimento(ind-aux) =
+                                       ent-comprimento
+                                   and largura(ind-aux) = ent-largura
+                                   move 'S' to diametro-duplicado
+                                 end-if
+                               else
+                                 if diametro(ind-aux) = ent-diametro
+                                   move 'S' to diametro-duplicado
+                                 end-if
+                               end-if
+                             end-if
+                           end-perform
+
+                           if diametro-duplicado = 'S'
+      *                        pizzas retangulares não têm diâmetro -
+      *                        o registro é identificado pela forma e
+      *                        pelo comprimento/largura no lugar dele
+                               if ent-cod-forma = 'T'
+                                   display 'Registro do lote ignorado -'
+                                           ' tamanho duplicado: '
+                                           ent-comprimento
+                               else
+                                   display 'Registro do lote ignorado -'
+                                           ' diametro duplicado: '
+                                           ent-diametro
+                               end-if
+                               subtract 1 from ind
+                           else
+                               if ent-preco = 0
+                                   display 'Registro do lote ignorado -'
+                                           ' preco zerado: '
+                                           ent-nome
+                                   subtract 1 from ind
+                               else
+                                   add 1 to qtdPizza
+                                   move ent-nome to nome(ind)
+                                   if ent-cod-forma = 'T'
+                                     move 0 to diametro(ind)
+                                   else
+                                     move ent-diametro to diametro(ind)
+                                   end-if
+                                   move ent-preco to preco(ind)
+                                   move ent-moeda to moeda(ind)
+                                   move ent-taxa-incl to taxa-incl(ind)
+                                   move ent-cod-forma to cod-forma(ind)
+                                   if ent-cod-forma = 'T'
+                                     move ent-comprimento
+                                          to comprimento(ind)
+                                     move ent-largura to largura(ind)
+                                   else
+                                     move 0 to comprimento(ind)
+                                     move 0 to largura(ind)
+                                   end-if
+                                   perform calc-area
+                                   perform calc-precocm2
+                                   if preco-base = 0
+                                     display 'Registro do lote '
+                                             'ignorado - preco '
+                                             'normalizado ficou '
+                                             'zerado: ' ent-nome
+                                     subtract 1 from ind
+                                     subtract 1 from qtdPizza
+                                   end-if
+                               end-if
+                           end-if
+                       end-if
+               end-read
+           end-perform
+
+           close pizza-entrada
+           .
+       carga-batch-exit.
+           exit.
+      *-----------------------------------------------------------------*
+       calc-area section.
+      * calculo da area, de acordo com a forma da pizza
+           evaluate true
+               when forma-retangular(ind)
+      *            pizza a taglio - área do retângulo
+                   compute areapizza(ind) = comprimento(ind)
+                                           * largura(ind)
+               when forma-quadrada(ind)
+      *            pizza quadrada - diâmetro representa o lado
+                   compute areapizza(ind) = diametro(ind)
+                                           * diametro(ind)
+               when forma-redonda(ind)
+      *            pizza redonda (formato padrão)
+                   compute areapizza(ind) = pi * ((diametro(ind) / 2)
+                                          * (diametro(ind) / 2))
+           end-evaluate
+           .
+       calc-area-exit.
+           exit.
+      *-----------------------------------------------------------------*
+       calc-precocm2 section.
+      * normalizando o preço para a moeda base e sem imposto embutido,
+      * antes de calcular o preço por cm2, para não comparar
+      * cotações em moedas/regimes de imposto diferentes
+           move preco(ind) to preco-base
+
+           if moeda(ind) = 'USD'
+               compute preco-base = preco(ind) * taxa-cambio-usd
+           end-if
+
+           evaluate true
+               when taxa-inclusa(ind)
+                   compute preco-base = preco-base
+                                       / (1 + (aliquota-entrega / 100))
+               when taxa-exclusa(ind)
+                   continue
+           end-evaluate
+
+      * calculo do preço por cm2
+           compute preco_cm2(ind) = areapizza(ind) / preco-base
+           .
+       calc-precocm2-exit.
+           exit.
+      *-----------------------------------------------------------------*
+       ordena section.
+      *organizando a tabela por custo benefício
+
+      *    inicializando as variáveis
+           move 'trocou' to controle
+           perform until controle <> 'trocou'
+
+      *        inicializando as variáveis
+               move 1 to ind
+               move 'N_trocou' to controle
+               perform until ind = qtdPizza
+                   if preco_cm2(ind) > preco_cm2(ind + 1)
+      *                organizando a variável preços_cm2
+                       move preco_cm2(ind + 1) to aux
+                       move preco_cm2(ind) to preco_cm2(ind + 1)
+                       move aux to preco_cm2(ind)
+
+      *                organizando a variável nome
+                       move nome(ind + 1) to nomeAux
+                       move nome(ind) to nome(ind + 1)
+                       move nomeAux to nome(ind)
+
+      *                organizando a variável diâmetro
+                       move diametro(ind + 1) to aux
+                       move diametro(ind) to diametro(ind + 1)
+                       move aux to diametro(ind)
+
+      *                organizando a variável preco
+                       move preco(ind + 1) to aux
+                       move preco(ind) to preco(ind + 1)
+                       move aux to preco(ind)
+
+      *                organizando a variável areapizza
+                       move areapizza(ind + 1) to aux
+                       move areapizza(ind) to areapizza(ind + 1)
+                       move aux to areapizza(ind)
+
+      *                organizando a variável moeda
+                       move moeda(ind + 1) to moedaAux
+                       move moeda(ind) to moeda(ind + 1)
+                       move moedaAux to moeda(ind)
+
+      *                organizando a variável taxa-incl
+                       move taxa-incl(ind + 1) to taxaInclAux
+                       move taxa-incl(ind) to taxa-incl(ind + 1)
+                       move taxaInclAux to taxa-incl(ind)
+
+      *                organizando a variável cod-forma
+                       move cod-forma(ind + 1) to codFormaAux
+                       move cod-forma(ind) to cod-forma(ind + 1)
+                       move codFormaAux to cod-forma(ind)
+
+      *                organizando a variável comprimento
+                       move comprimento(ind + 1) to aux
+                       move comprimento(ind) to comprimento(ind + 1)
+                       move aux to comprimento(ind)
+
+      *                organizando a variável largura
+                       move largura(ind + 1) to aux
+                       move largura(ind) to largura(ind + 1)
+                       move aux to largura(ind)
+
+      *                para continuar fazendo a organização
+                       move 'trocou' to controle
+                   end-if
+                   add 1 to ind
+               end-perform
+           end-perform
+           .
+       ordena-exit.
+           exit.
+      *-----------------------------------------------------------------*
+       calc-porcentagem section.
+      *fazer o cálculo da porcentagem de qual será o melhor preço
+
+      *    inicializando as variáveis
+           move 1 to ind
+           move 0 to porcentagem(ind)
+           move 0 to diferenca(ind)
+
+               perform until ind > qtdPizza - 1
+      *            cálculo de diferença de preços
+                   compute diferenca(ind + 1) = preco_cm2(ind + 1)
+                                              - preco_cm2(ind)
+      *            cálculo de porcentagem
+                   compute porcentagem(ind + 1) =
+                           (diferenca(ind + 1) * 100) / preco_cm2 (ind)
+                   add 1 to ind
+               end-perform
+           .
+       calc-porcentagem-exit.
+           exit.
+      *-----------------------------------------------------------------*
+       finaliza section.
+      *fazendo a finalização do programa
+
+           perform grava-mestre
+
+           if qtdPizza > 0
+               perform grava-historico
+           end-if
+
+           if modo-batch-nao
+      *        sessão interativa concluída normalmente - limpando o
+      *        checkpoint (um job em lote não mexe no checkpoint do
+      *        operador, já que os dois modos compartilham o mesmo
+      *        arquivo PIZZACKPT)
+               open output pizza-checkpoint
+               close pizza-checkpoint
+           end-if
+
+           stop run
+           .
+       finaliza-exit.
+           exit.
+      *-----------------------------------------------------------------*
+       grava-historico section.
+      *anexando ao histórico a pizza de melhor custo-benefício da
+      *sessão (linha 1 da tabela, já ordenada por preco_cm2)
+
+           open extend pizza-historico
+           if st-historico <> '00'
+      *        arquivo de histórico ainda não existe
+               open output pizza-historico
+           end-if
+
+           move diametro(1) to diametro-edt
+           move comprimento(1) to comprimento-edt
+           move largura(1) to largura-edt
+           move preco_cm2(1) to precocm2-edt
+
+      *    forma/comprimento/largura vão junto com o diametro porque
+      *    uma pizza retangular vencedora sempre tem diametro = 0 -
+      *    sem a forma e as demais medidas o histórico não distingue
+      *    qual retangular foi a campeã de cada sessão
+           move spaces to linha-historico
+           string nome(1) delimited by space
+                  ';' delimited by size
+                  cod-forma(1) delimited by size
+                  ';' delimited by size
+                  diametro-edt delimited by size
+                  ';' delimited by size
+                  comprimento-edt delimited by size
+                  ';' delimited by size
+                  largura-edt delimited by size
+                  ';' delimited by size
+                  precocm2-edt delimited by size
+                  ';' delimited by size
+                  data-relatorio delimited by size
+                  into linha-historico
+           end-string
+           write linha-historico
+
+           close pizza-historico
+           .
+       grava-historico-exit.
+           exit.
+      *-----------------------------------------------------------------*
+       grava-checkpoint section.
+      *regravando o checkpoint com o estado atual da tabela, para
+      *que a digitação possa ser retomada caso a sessão seja
+      *interrompida antes de finalizar o cadastro
+
+           open output pizza-checkpoint
+
+           perform varying ind-aux from 1 by 1 until ind-aux > qtdPizza
+               move nome(ind-aux) to ckpt-nome
+               move cod-forma(ind-aux) to ckpt-cod-forma
+               move diametro(ind-aux) to ckpt-diametro
+               move comprimento(ind-aux) to ckpt-comprimento
+               move largura(ind-aux) to ckpt-largura
+               move preco(ind-aux) to ckpt-preco
+               move moeda(ind-aux) to ckpt-moeda
+               move taxa-incl(ind-aux) to ckpt-taxa-incl
+               write reg-checkpoint
+           end-perform
+
+           close pizza-checkpoint
+           .
+       grava-checkpoint-exit.
+           exit.
+      *-----------------------------------------------------------------*
+       grava-mestre section.
+      *regravando o catálogo mestre com a tabela atualizada
+
+           close pizza-mestre
+           open output pizza-mestre
+
+           perform varying ind from 1 by 1 until ind > qtdPizza
+               move nome(ind) to mst-nome
+               move diametro(ind) to mst-diametro
+               move preco(ind) to mst-preco
+               move moeda(ind) to mst-moeda
+               move taxa-incl(ind) to mst-taxa-incl
+               move cod-forma(ind) to mst-cod-forma
+               move comprimento(ind) to mst-comprimento
+               move largura(ind) to mst-largura
+               if forma-retangular(ind)
+                   move comprimento(ind) to mst-tamanho
+               else
+                   move diametro(ind) to mst-tamanho
+               end-if
+               write reg-mestre
+           end-perform
+
+           close pizza-mestre
+           .
+       grava-mestre-exit.
+           exit.
+
