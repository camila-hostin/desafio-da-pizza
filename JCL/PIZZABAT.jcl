@@ -0,0 +1,36 @@
+//PIZZABAT JOB (ACCT),'CATALOGO PIZZA',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* CARGA EM LOTE DO COMPARATIVO DE PIZZAS - DESAFIOPIZZA        *
+//* LE O ARQUIVO DE PRECOS DO FORNECEDOR (PIZZAIN) E ATUALIZA    *
+//* O CATALOGO MESTRE (PIZZAMST) SEM INTERVENCAO DO OPERADOR     *
+//*-------------------------------------------------------------*
+//PASSO1   EXEC PGM=DESAFPIZ
+//STEPLIB  DD DSN=PIZZA.APLIC.LOADLIB,DISP=SHR
+//PIZZAIN  DD DSN=PIZZA.FORNEC.ENTRADA,DISP=SHR
+//PIZZAMST DD DSN=PIZZA.CATALOGO.MESTRE,DISP=SHR
+//*  PIZZARPT/PIZZACSV usam nome geracional de GDG - o job roda
+//*  repetidamente (agendado contra novas planilhas do fornecedor)
+//*  e cada execucao grava uma nova geracao em vez de tentar
+//*  recatalogar o mesmo DSN de uma execucao anterior
+//PIZZARPT DD DSN=PIZZA.RELATORIO.IMPRESSO(+1),DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),
+//         DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//PIZZACSV DD DSN=PIZZA.RELATORIO.CSV(+1),DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),
+//         DCB=(RECFM=FB,LRECL=120,BLKSIZE=0)
+//*  PIZZAHIST/PIZZACKPT usam DISP=(MOD,CATLG,CATLG) - MOD
+//*  posiciona no final de um DSN existente (o programa abre em
+//*  EXTEND) e cataloga um novo DSN na primeira execucao, quando
+//*  ainda nao existe; SHR exigiria que o DSN ja estivesse
+//*  cadastrado, o que nunca acontece na primeira carga
+//PIZZAHIST DD DSN=PIZZA.HISTORICO.MELHORPRECO,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//PIZZACKPT DD DSN=PIZZA.CADASTRO.CHECKPOINT,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
